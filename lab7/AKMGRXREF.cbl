@@ -0,0 +1,321 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MgrXRef.
+       AUTHOR.        Yourname Here.
+      ******************************************************************
+      *        CS370           ARRAY LAB - MANAGER DIRECTORY/XREF
+      *
+      *   THIS PROGRAM JOINS TRAIN-FILE AGAINST THE MANAGER-MASTER
+      *   INDEXED FILE (BUILT BY MstrLoad) ON STATION CODE, AND PRINTS
+      *   A STATION-TO-MANAGER DIRECTORY SHOWING EACH STATION'S PHONE,
+      *   EMAIL, AND OFFICE.  A STATION CODE ON TRAIN-FILE WITH NO
+      *   MATCHING MANAGER-MASTER RECORD IS PRINTED AS NOT ON FILE SO
+      *   GAPS BETWEEN THE TWO FILES SHOW UP ON THE REPORT INSTEAD OF
+      *   BEING DISCOVERED BY A MANAGER CALLING IN.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT TRAIN-FILE
+                ASSIGN TO 'TRAIN.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SORT-WORK-FILE
+                ASSIGN TO 'XRSRTWRK.TMP'.
+            SELECT SORTED-TRAIN-FILE
+                ASSIGN TO 'XRTRNSRT.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT MANAGER-MASTER
+                ASSIGN TO 'MGRMSTR.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS MM-STATION-CODE
+                FILE STATUS IS WS-MASTER-STATUS.
+            SELECT XREF-REPORT-FILE
+                ASSIGN TO 'MGRXREF.TXT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TRAIN-FILE.
+
+      *  TRAIN-FILE HOLDS THE RAW, UNSORTED INPUT.  IT IS ONLY EVER
+      *  READ BY THE SORT STEP IN 250-SORT-THE-INPUT - ALL OTHER
+      *  PROCESSING WORKS AGAINST SORTED-TRAIN-FILE BELOW.
+
+       01 RAW-TRAIN-ITEM.
+          05 RW-TRAIN-STATE        PIC X(2).
+          05 RW-STATION-ARRAY OCCURS 3 TIMES.
+             10 RW-STATION-CODE PIC X(6).
+             10 RW-STATION-MANAGER PIC X(15).
+             10 RW-STATION-CITY PIC X(10).
+             10 RW-STATION-REPAIR PIC X(6).
+
+       SD SORT-WORK-FILE.
+
+       01 SORT-WORK-RECORD.
+          05 SW-TRAIN-STATE        PIC X(2).
+          05 SW-STATION-ARRAY OCCURS 3 TIMES.
+             10 SW-STATION-CODE PIC X(6).
+             10 SW-STATION-MANAGER PIC X(15).
+             10 SW-STATION-CITY PIC X(10).
+             10 SW-STATION-REPAIR PIC X(6).
+
+      *  A SORT KEY CANNOT BE A SUBSCRIPTED OCCURS ITEM, SO THE FIRST
+      *  STATION'S CODE IS EXPOSED HERE AS A PLAIN ELEMENTARY FIELD
+      *  TO SERVE AS THE MINOR SORT KEY - THE SAME REDEFINES TRICK
+      *  ArrayLab USES TO SORT TRAIN-FILE, THOUGH ArrayLab'S MINOR
+      *  KEY IS THE FIRST STATION'S CITY, NOT ITS CODE.
+
+       01 SORT-WORK-RECORD-R REDEFINES SORT-WORK-RECORD.
+          05 SWR-TRAIN-STATE       PIC X(2).
+          05 SWR-STATION-1-CODE    PIC X(6).
+          05 FILLER                PIC X(31).
+          05 FILLER                PIC X(74).
+
+       FD SORTED-TRAIN-FILE.
+
+       01 TRAIN-ITEM.
+          05 TI-TRAIN-STATE        PIC X(2).
+          05 TI-STATION-ARRAY OCCURS 3 TIMES.
+             10 TI-STATION-CODE PIC X(6).
+             10 TI-STATION-MANAGER PIC X(15).
+             10 TI-STATION-CITY PIC X(10).
+             10 TI-STATION-REPAIR PIC X(6).
+
+       FD MANAGER-MASTER.
+
+       01 MANAGER-MASTER-RECORD.
+          05 MM-STATION-CODE    PIC X(6).
+          05 MM-MANAGER-NAME    PIC X(15).
+          05 MM-PHONE           PIC X(12).
+          05 MM-EMAIL           PIC X(30).
+          05 MM-OFFICE          PIC X(10).
+
+       FD XREF-REPORT-FILE.
+
+       01 XREF-REPORT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01 END-OF-FILE-FLAG  PIC X  VALUE SPACE.
+          88 MORE-RECORDS            VALUE 'Y'.
+          88 NO-MORE-RECORDS         VALUE 'N'.
+       01 PROPER-SPACING PIC 9 VALUE 1.
+       01 TRAIN-SUB PIC 9.
+
+      *  SUBSCRIPTS AND SWAP AREA FOR THE IN-MEMORY EXCHANGE SORT OF
+      *  TI-STATION-ARRAY BY STATION CODE - A SORT-VERB KEY CANNOT
+      *  REORDER THE 3 STATIONS PACKED INTO ONE RECORD'S OCCURS
+      *  TABLE, SO THE MINOR (STATION CODE) KEY IS SATISFIED HERE.
+       01 WS-SORT-I               PIC 9.
+       01 WS-SORT-J               PIC 9.
+       01 WS-STATION-SWAP.
+          05 WS-SWAP-CODE         PIC X(6).
+          05 WS-SWAP-MANAGER      PIC X(15).
+          05 WS-SWAP-CITY         PIC X(10).
+          05 WS-SWAP-REPAIR       PIC X(6).
+
+       01 WS-MASTER-STATUS       PIC X(2).
+       01 WS-ON-FILE-SWITCH      PIC X VALUE 'N'.
+          88 STATION-ON-FILE            VALUE 'Y'.
+          88 STATION-NOT-ON-FILE        VALUE 'N'.
+
+       01 WS-TOTAL-STATIONS      PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-NOT-ON-FILE   PIC 9(5) VALUE ZERO.
+
+       01 XREF-HEADER-LINE.
+          05        PIC X(8)  VALUE 'State'.
+          05        PIC X(10) VALUE 'Station'.
+          05        PIC X(17) VALUE 'Manager'.
+          05        PIC X(14) VALUE 'Phone'.
+          05        PIC X(32) VALUE 'Email'.
+          05        PIC X(10) VALUE 'Office'.
+
+       01 XREF-DETAIL-LINE.
+          05                      PIC X(2) VALUE SPACES.
+          05 XRL-STATION-STATE    PIC X(2).
+          05                      PIC X(4) VALUE SPACES.
+          05 XRL-STATION-CODE     PIC X(6).
+          05                      PIC X(4) VALUE SPACES.
+          05 XRL-MANAGER          PIC X(15).
+          05                      PIC X(2) VALUE SPACES.
+          05 XRL-PHONE            PIC X(12).
+          05                      PIC X(2) VALUE SPACES.
+          05 XRL-EMAIL            PIC X(30).
+          05                      PIC X(2) VALUE SPACES.
+          05 XRL-OFFICE           PIC X(10).
+
+       01 XREF-SUMMARY-LINE-1.
+          05        PIC X(30) VALUE 'Total stations cross-ref''d ..'.
+          05 XSL-TOTAL PIC ZZZZ9.
+
+       01 XREF-SUMMARY-LINE-2.
+          05        PIC X(30) VALUE 'Stations not on manager file.'.
+          05 XSL-NOT-ON-FILE PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+
+           PERFORM 200-HOUSEKEEPING
+           PERFORM 300-READ-ROUTINE
+           PERFORM 600-EOJ-ROUTINE
+           STOP RUN
+
+          .
+
+       200-HOUSEKEEPING.
+
+           PERFORM 250-SORT-THE-INPUT
+
+           OPEN INPUT SORTED-TRAIN-FILE
+           OPEN INPUT MANAGER-MASTER
+           OPEN OUTPUT XREF-REPORT-FILE
+
+           WRITE XREF-REPORT-RECORD FROM XREF-HEADER-LINE
+               AFTER ADVANCING PAGE
+           MOVE 2 TO PROPER-SPACING
+
+          .
+
+       250-SORT-THE-INPUT.
+
+      *  STATE MAJOR, FIRST STATION CODE MINOR - THIS REPORT IS KEYED
+      *  BY STATION CODE SINCE THAT IS THE LOOKUP KEY INTO
+      *  MANAGER-MASTER, UNLIKE REPORTXXX.TXT WHICH ORDERS BY CITY
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SWR-TRAIN-STATE
+               ON ASCENDING KEY SWR-STATION-1-CODE
+               USING TRAIN-FILE
+               GIVING SORTED-TRAIN-FILE
+
+          .
+
+       300-READ-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-RECORDS
+           READ SORTED-TRAIN-FILE
+               AT END
+                   MOVE 'N' TO END-OF-FILE-FLAG
+               NOT AT END
+                   PERFORM 400-PROCESS-ROUTINE
+           END-READ
+           END-PERFORM
+
+          .
+
+      *  LOOK UP EACH OF THE 3 STATIONS ON THE RECORD IN
+      *  MANAGER-MASTER AND PRINT A DIRECTORY LINE FOR IT
+
+       400-PROCESS-ROUTINE.
+
+           PERFORM 405-SORT-STATIONS-BY-CODE
+
+           PERFORM VARYING TRAIN-SUB FROM 1 BY 1 UNTIL
+                 TRAIN-SUB > 3
+                MOVE TI-STATION-CODE(TRAIN-SUB) TO MM-STATION-CODE
+                READ MANAGER-MASTER
+                    INVALID KEY
+                        SET STATION-NOT-ON-FILE TO TRUE
+                    NOT INVALID KEY
+                        SET STATION-ON-FILE TO TRUE
+                END-READ
+
+                IF STATION-ON-FILE
+                    PERFORM 450-WRITE-MATCHED-LINE
+                ELSE
+                    PERFORM 455-WRITE-UNMATCHED-LINE
+                    ADD 1 TO WS-TOTAL-NOT-ON-FILE
+                END-IF
+
+                ADD 1 TO WS-TOTAL-STATIONS
+           END-PERFORM
+
+          .
+
+      *  EXCHANGE-SORT THE 3 STATIONS IN TI-STATION-ARRAY INTO
+      *  ASCENDING STATION-CODE ORDER SO THE DIRECTORY IS STATE
+      *  MAJOR, STATION CODE MINOR WITHIN EACH STATE, NOT JUST IN
+      *  WHATEVER ORDER THE STATIONS HAPPENED TO BE KEYED IN ON
+      *  TRAIN-FILE.
+
+       405-SORT-STATIONS-BY-CODE.
+
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1 UNTIL WS-SORT-I > 2
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1 UNTIL
+                     WS-SORT-J > (3 - WS-SORT-I)
+                   IF TI-STATION-CODE(WS-SORT-J) >
+                         TI-STATION-CODE(WS-SORT-J + 1)
+                       PERFORM 406-SWAP-ADJACENT-STATIONS
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+          .
+
+       406-SWAP-ADJACENT-STATIONS.
+
+           MOVE TI-STATION-CODE(WS-SORT-J)    TO WS-SWAP-CODE
+           MOVE TI-STATION-MANAGER(WS-SORT-J) TO WS-SWAP-MANAGER
+           MOVE TI-STATION-CITY(WS-SORT-J)    TO WS-SWAP-CITY
+           MOVE TI-STATION-REPAIR(WS-SORT-J)  TO WS-SWAP-REPAIR
+
+           MOVE TI-STATION-CODE(WS-SORT-J + 1)
+               TO TI-STATION-CODE(WS-SORT-J)
+           MOVE TI-STATION-MANAGER(WS-SORT-J + 1)
+               TO TI-STATION-MANAGER(WS-SORT-J)
+           MOVE TI-STATION-CITY(WS-SORT-J + 1)
+               TO TI-STATION-CITY(WS-SORT-J)
+           MOVE TI-STATION-REPAIR(WS-SORT-J + 1)
+               TO TI-STATION-REPAIR(WS-SORT-J)
+
+           MOVE WS-SWAP-CODE    TO TI-STATION-CODE(WS-SORT-J + 1)
+           MOVE WS-SWAP-MANAGER TO TI-STATION-MANAGER(WS-SORT-J + 1)
+           MOVE WS-SWAP-CITY    TO TI-STATION-CITY(WS-SORT-J + 1)
+           MOVE WS-SWAP-REPAIR  TO TI-STATION-REPAIR(WS-SORT-J + 1)
+
+          .
+
+       450-WRITE-MATCHED-LINE.
+
+           MOVE TI-TRAIN-STATE             TO XRL-STATION-STATE
+           MOVE TI-STATION-CODE(TRAIN-SUB) TO XRL-STATION-CODE
+           MOVE MM-MANAGER-NAME            TO XRL-MANAGER
+           MOVE MM-PHONE                   TO XRL-PHONE
+           MOVE MM-EMAIL                   TO XRL-EMAIL
+           MOVE MM-OFFICE                  TO XRL-OFFICE
+
+           WRITE XREF-REPORT-RECORD FROM XREF-DETAIL-LINE
+               AFTER ADVANCING PROPER-SPACING
+
+          .
+
+       455-WRITE-UNMATCHED-LINE.
+
+           MOVE TI-TRAIN-STATE                  TO XRL-STATION-STATE
+           MOVE TI-STATION-CODE(TRAIN-SUB)      TO XRL-STATION-CODE
+           MOVE TI-STATION-MANAGER(TRAIN-SUB)   TO XRL-MANAGER
+           MOVE 'NOT ON FILE' TO XRL-PHONE
+           MOVE SPACES TO XRL-EMAIL
+           MOVE SPACES TO XRL-OFFICE
+
+           WRITE XREF-REPORT-RECORD FROM XREF-DETAIL-LINE
+               AFTER ADVANCING PROPER-SPACING
+
+          .
+
+       600-EOJ-ROUTINE.
+
+           MOVE WS-TOTAL-STATIONS    TO XSL-TOTAL
+           MOVE WS-TOTAL-NOT-ON-FILE TO XSL-NOT-ON-FILE
+           WRITE XREF-REPORT-RECORD FROM XREF-SUMMARY-LINE-1
+               AFTER ADVANCING 2 LINES
+           WRITE XREF-REPORT-RECORD FROM XREF-SUMMARY-LINE-2
+               AFTER ADVANCING 1 LINE
+
+           CLOSE SORTED-TRAIN-FILE
+                 MANAGER-MASTER
+                 XREF-REPORT-FILE
+
+          .
