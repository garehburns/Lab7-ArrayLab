@@ -20,19 +20,74 @@
             SELECT TRAIN-FILE
                 ASSIGN TO 'TRAIN.TXT'
                 ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SORT-WORK-FILE
+                ASSIGN TO 'SORTWORK.TMP'.
+            SELECT SORTED-TRAIN-FILE
+                ASSIGN TO 'TRAINSRT.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
             SELECT REPORT-FILE
                 ASSIGN TO 'REPORTXXX.TXT'.
+            SELECT REPAIR-EXCEPTION-FILE
+                ASSIGN TO 'REPAIR-EXCEPT.TXT'.
+            SELECT ERROR-FILE
+                ASSIGN TO 'REJECTS.TXT'.
+            SELECT CSV-FILE
+                ASSIGN TO 'REPORTXXX.CSV'
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CHECKPOINT-FILE
+                ASSIGN TO 'CHECKPT.DAT'
+                FILE STATUS IS WS-CHECKPOINT-STATUS.
+            SELECT AUDIT-LOG-FILE
+                ASSIGN TO 'AUDITLOG.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD TRAIN-FILE.
 
+      *  TRAIN-FILE HOLDS THE RAW, UNSORTED INPUT.  IT IS ONLY EVER
+      *  READ BY THE SORT STEP IN 250-SORT-THE-INPUT - ALL OTHER
+      *  PROCESSING WORKS AGAINST SORTED-TRAIN-FILE BELOW.
+
+       01 RAW-TRAIN-ITEM.
+          05 RW-TRAIN-STATE        PIC X(2).
+          05 RW-STATION-ARRAY OCCURS 3 TIMES.
+             10 RW-STATION-CODE PIC X(6).
+             10 RW-STATION-MANAGER PIC X(15).
+             10 RW-STATION-CITY PIC X(10).
+             10 RW-STATION-REPAIR PIC X(6).
+
+       SD SORT-WORK-FILE.
+
+       01 SORT-WORK-RECORD.
+          05 SW-TRAIN-STATE        PIC X(2).
+          05 SW-STATION-ARRAY OCCURS 3 TIMES.
+             10 SW-STATION-CODE PIC X(6).
+             10 SW-STATION-MANAGER PIC X(15).
+             10 SW-STATION-CITY PIC X(10).
+             10 SW-STATION-REPAIR PIC X(6).
+
+      *  A SORT KEY CANNOT BE A SUBSCRIPTED OCCURS ITEM, SO THE FIRST
+      *  STATION'S CITY IS EXPOSED HERE AS A PLAIN ELEMENTARY FIELD
+      *  TO SERVE AS THE MINOR SORT KEY.
+
+       01 SORT-WORK-RECORD-R REDEFINES SORT-WORK-RECORD.
+          05 SWR-TRAIN-STATE       PIC X(2).
+          05 SWR-STATION-1-CODE    PIC X(6).
+          05 SWR-STATION-1-MANAGER PIC X(15).
+          05 SWR-STATION-1-CITY    PIC X(10).
+          05 SWR-STATION-1-REPAIR  PIC X(6).
+          05 FILLER                PIC X(74).
+
+       FD SORTED-TRAIN-FILE.
+
        01 TRAIN-ITEM.
           05 TI-TRAIN-STATE        PIC X(2).
 
       *  THERE ARE 3 TRAIN STATIONS IN EACH STATE
-      * CODE THE ARRAY HERE EACH TRAIN STATION 
+      * CODE THE ARRAY HERE EACH TRAIN STATION
 
           05 TI-STATION-ARRAY OCCURS 3 TIMES.
              10 TI-STATION-CODE PIC X(6).
@@ -44,6 +99,31 @@
 
        01 REPORT-RECORD PIC X(80).
 
+       FD REPAIR-EXCEPTION-FILE.
+
+       01 REPAIR-EXCEPTION-RECORD PIC X(80).
+
+       FD ERROR-FILE.
+
+       01 ERROR-RECORD PIC X(80).
+
+       FD CSV-FILE.
+
+       01 CSV-RECORD PIC X(80).
+
+       FD CHECKPOINT-FILE.
+
+       01 CHECKPOINT-RECORD.
+          05 CKPT-LAST-STATE     PIC X(2).
+          05 CKPT-RECORD-COUNT   PIC 9(7).
+          05 CKPT-TOTAL-STATIONS PIC 9(7).
+          05 CKPT-TOTAL-REPAIRS  PIC 9(7).
+          05 CKPT-TOTAL-REJECTS  PIC 9(7).
+
+       FD AUDIT-LOG-FILE.
+
+       01 AUDIT-LOG-RECORD PIC X(100).
+
        WORKING-STORAGE SECTION.
 
        01 END-OF-FILE-FLAG  PIC X  VALUE SPACE.
@@ -54,10 +134,104 @@
       *  CODE TRAIN-SUB HERE
        01 TRAIN-SUB PIC 9.
 
+      *  SUBSCRIPTS AND SWAP AREA FOR THE IN-MEMORY EXCHANGE SORT OF
+      *  TI-STATION-ARRAY BY CITY - A SORT-VERB KEY CANNOT REORDER THE
+      *  3 STATIONS PACKED INTO ONE RECORD'S OCCURS TABLE, SO THE
+      *  MINOR (CITY) KEY IS SATISFIED HERE INSTEAD.
+       01 WS-SORT-I               PIC 9.
+       01 WS-SORT-J               PIC 9.
+       01 WS-STATION-SWAP.
+          05 WS-SWAP-CODE         PIC X(6).
+          05 WS-SWAP-MANAGER      PIC X(15).
+          05 WS-SWAP-CITY         PIC X(10).
+          05 WS-SWAP-REPAIR       PIC X(6).
+
+      *  PAGE CONTROL FOR REPORT-FILE
+       01 MAX-LINES-PER-PAGE     PIC 9(2) VALUE 20.
+       01 WS-PAGE-NUMBER         PIC 9(4) VALUE 1.
+       01 WS-LINE-COUNT          PIC 9(2) VALUE ZERO.
+       01 WS-LINES-ON-PAGE       PIC 9(2) VALUE ZERO.
+
+      *  CHECKPOINT/RESTART CONTROL - A CHECKPOINT RECORD IS WRITTEN
+      *  EVERY CHECKPOINT-INTERVAL RECORDS SO A LONG RUN THAT ABENDS
+      *  CAN BE RESTARTED WITHOUT REPROCESSING FROM RECORD ONE
+       01 CHECKPOINT-INTERVAL          PIC 9(5) VALUE 1000.
+       01 WS-CHECKPOINT-STATUS         PIC X(2).
+       01 WS-RECORDS-READ              PIC 9(7) VALUE ZERO.
+       01 WS-RECORDS-SINCE-CHECKPOINT  PIC 9(5) VALUE ZERO.
+       01 WS-SKIP-COUNT                PIC 9(7) VALUE ZERO.
+       01 WS-SKIPPED-SO-FAR            PIC 9(7) VALUE ZERO.
+
+       01 WS-RESTART-SWITCH      PIC X VALUE 'N'.
+          88 RESTART-MODE               VALUE 'Y'.
+          88 NOT-RESTART-MODE           VALUE 'N'.
+
+      *  RUN AUDIT LOG - ONE LINE IS APPENDED TO AUDITLOG.TXT EACH
+      *  TIME THE PROGRAM RUNS SO THE MONTHLY AUDIT HAS A STANDING
+      *  HISTORY OF JOB EXECUTIONS WITHOUT EYEBALLING THE REPORT
+       01 WS-RUN-DATE                  PIC 9(6) VALUE ZERO.
+       01 WS-START-TIME                PIC 9(8) VALUE ZERO.
+       01 WS-START-TIME-R REDEFINES WS-START-TIME.
+          05 WS-START-HH               PIC 99.
+          05 WS-START-MM               PIC 99.
+          05 WS-START-SS               PIC 99.
+          05 WS-START-HS               PIC 99.
+       01 WS-END-TIME                  PIC 9(8) VALUE ZERO.
+       01 WS-END-TIME-R REDEFINES WS-END-TIME.
+          05 WS-END-HH                 PIC 99.
+          05 WS-END-MM                 PIC 99.
+          05 WS-END-SS                 PIC 99.
+          05 WS-END-HS                 PIC 99.
+       01 WS-ELAPSED-SECONDS           PIC S9(7) VALUE ZERO.
+       01 WS-AUDIT-STATUS              PIC X(2).
+
+      *  CONTROL-BREAK AND GRAND-TOTAL COUNTERS
+       01 WS-STATE-REPAIR-COUNT  PIC 9(2) VALUE ZERO.
+       01 WS-TOTAL-STATIONS      PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-REPAIRS       PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-REJECTS       PIC 9(5) VALUE ZERO.
+
+      *  REFERENCE TABLE OF VALID TWO-LETTER STATE CODES, USED TO
+      *  EDIT TI-TRAIN-STATE ON EACH RECORD.  TABLE MUST STAY IN
+      *  ASCENDING SEQUENCE - IT IS SEARCHED WITH SEARCH ALL.
+       01 WS-VALID-STATE-TABLE.
+          05 FILLER PIC X(50) VALUE
+             'AKALARAZCACOCTDEFLGAHIIAIDILINKSKYLAMAMDMEMIMNMOMS'.
+          05 FILLER PIC X(50) VALUE
+             'MTNCNDNENHNJNMNVNYOHOKORPARISCSDTNTXUTVAVTWAWIWVWY'.
+       01 WS-VALID-STATE-TABLE-R REDEFINES WS-VALID-STATE-TABLE.
+          05 WS-VALID-STATE OCCURS 50 TIMES
+                ASCENDING KEY IS WS-VALID-STATE
+                INDEXED BY WS-STATE-IDX
+                PIC X(2).
+
+       01 WS-STATE-VALID-SWITCH  PIC X VALUE 'N'.
+          88 STATE-IS-VALID             VALUE 'Y'.
+          88 STATE-IS-INVALID           VALUE 'N'.
+
+       01 WS-CODE-VALID-SWITCH   PIC X VALUE 'N'.
+          88 CODE-IS-VALID              VALUE 'Y'.
+          88 CODE-IS-INVALID            VALUE 'N'.
+
+       01 WS-CODE-REJECT-REASON  PIC X(30).
+       01 WS-CHAR-SUB            PIC 9.
+       01 WS-TEST-CHAR           PIC X.
+
        01 HEADER-LINE-1.
-          05        PIC X(10) VALUE 'State'.
-          05        PIC X(15)  VALUE '   City   '.
-          05        PIC X(11)  VALUE 'Repair Code'.
+          05        PIC X(8)  VALUE 'State'.
+          05        PIC X(10) VALUE 'Station'.
+          05        PIC X(17) VALUE 'Manager'.
+          05        PIC X(15) VALUE '   City   '.
+          05        PIC X(11) VALUE 'Repair Code'.
+          05        PIC X(4)  VALUE SPACES.
+          05        PIC X(6)  VALUE 'Page'.
+          05 HL-PAGE-NUMBER PIC ZZZ9.
+
+       01 PAGE-FOOTER-LINE.
+          05        PIC X(4)  VALUE SPACES.
+          05        PIC X(30) VALUE
+                        'Station records on this page:'.
+          05 PF-RECORD-COUNT PIC ZZ9.
 
       *  THERE IS NO ARRAY IN THE DETAIL YOU WILL PRINT
       *  A DETAIL LINE FOR EACH ARRAY ELEMENT
@@ -65,12 +239,110 @@
        01 DETAIL-LINE.
           05                      PIC X(2) VALUE SPACES.
           05 DL-STATION-STATE     PIC X(2).
-          05                      PIC X(8)  VALUE SPACES.
+          05                      PIC X(4) VALUE SPACES.
+          05 DL-STATION-CODE      PIC X(6).
+          05                      PIC X(4) VALUE SPACES.
+          05 DL-MANAGER           PIC X(15).
+          05                      PIC X(2) VALUE SPACES.
           05 DL-CITY              PIC X(10).
           05                      PIC X(5) VALUE SPACES.
           05 DL-REPAIR-CODE       PIC X(6).
 
+      *  REPAIR-NEEDED EXCEPTION REPORT - ONLY STATIONS WITH AN
+      *  OPEN TI-STATION-REPAIR CODE ARE WRITTEN HERE
+
+       01 EXCEPTION-HEADER-LINE.
+          05        PIC X(8)  VALUE 'State'.
+          05        PIC X(10) VALUE 'Station'.
+          05        PIC X(15) VALUE '   City   '.
+          05        PIC X(11) VALUE 'Repair Code'.
 
+       01 EXCEPTION-DETAIL-LINE.
+          05                      PIC X(2) VALUE SPACES.
+          05 XL-STATION-STATE     PIC X(2).
+          05                      PIC X(4) VALUE SPACES.
+          05 XL-STATION-CODE      PIC X(6).
+          05                      PIC X(4) VALUE SPACES.
+          05 XL-CITY              PIC X(10).
+          05                      PIC X(5) VALUE SPACES.
+          05 XL-REPAIR-CODE       PIC X(6).
+
+      *  STATE SUBTOTAL AND RUN GRAND-TOTAL LINES
+
+       01 STATE-TOTAL-LINE.
+          05                PIC X(4)  VALUE SPACES.
+          05                PIC X(29) VALUE
+                                'Stations under repair, state'.
+          05 STL-STATE      PIC X(3).
+          05                PIC X(3)  VALUE SPACES.
+          05 STL-COUNT      PIC ZZ9.
+
+       01 GRAND-TOTAL-LINE-1.
+          05                PIC X(4)  VALUE SPACES.
+          05                PIC X(30) VALUE
+                                'Total stations processed ....'.
+          05 GTL-STATIONS   PIC ZZZZ9.
+
+       01 GRAND-TOTAL-LINE-2.
+          05                PIC X(4)  VALUE SPACES.
+          05                PIC X(30) VALUE
+                                'Total stations under repair..'.
+          05 GTL-REPAIRS    PIC ZZZZ9.
+
+      *  ONE LINE WRITTEN TO AUDITLOG.TXT EACH RUN - RUN DATE, START
+      *  AND END TIME, ELAPSED SECONDS, RECORDS READ, DETAIL LINES
+      *  WRITTEN, AND REJECTS
+
+       01 AUDIT-DETAIL-LINE.
+          05                   PIC X(7)  VALUE 'Date '.
+          05 ADL-RUN-DATE      PIC 9(6).
+          05                   PIC X(7)  VALUE ' Start '.
+          05 ADL-START-TIME    PIC 9(8).
+          05                   PIC X(6)  VALUE ' End '.
+          05 ADL-END-TIME      PIC 9(8).
+          05                   PIC X(10) VALUE ' Elapsed '.
+          05 ADL-ELAPSED       PIC ZZZZ9.
+          05                   PIC X(7)  VALUE ' Read '.
+          05 ADL-RECORDS-READ  PIC ZZZZZZ9.
+          05                   PIC X(9)  VALUE ' Written '.
+          05 ADL-LINES-WRITTEN PIC ZZZZ9.
+          05                   PIC X(9)  VALUE ' Rejects '.
+          05 ADL-REJECTS       PIC ZZZZ9.
+
+      *  COMMA-DELIMITED EXTRACT OF THE SAME DATA, FOR STATION
+      *  MANAGERS WHO WANT TO PULL IT INTO A SPREADSHEET
+
+       01 CSV-HEADER-LINE PIC X(39) VALUE
+              'State,Station,Manager,City,Repair Code'.
+
+       01 CSV-DETAIL-LINE.
+          05 CSV-STATE           PIC X(2).
+          05 FILLER              PIC X VALUE ','.
+          05 CSV-STATION-CODE    PIC X(6).
+          05 FILLER              PIC X VALUE ','.
+          05 CSV-MANAGER         PIC X(15).
+          05 FILLER              PIC X VALUE ','.
+          05 CSV-CITY            PIC X(10).
+          05 FILLER              PIC X VALUE ','.
+          05 CSV-REPAIR-CODE     PIC X(6).
+
+      *  REJECT RECORDS FOR RECORDS FAILING STATE/STATION EDITS
+
+       01 ERROR-HEADER-LINE.
+          05        PIC X(7)  VALUE 'State'.
+          05        PIC X(10) VALUE 'Station'.
+          05        PIC X(27) VALUE 'Bad Field'.
+          05        PIC X(30) VALUE 'Reason'.
+
+       01 ERROR-DETAIL-LINE.
+          05                      PIC X(2) VALUE SPACES.
+          05 EDL-STATE            PIC X(2).
+          05                      PIC X(3) VALUE SPACES.
+          05 EDL-STATION-CODE     PIC X(6).
+          05                      PIC X(3) VALUE SPACES.
+          05 EDL-BAD-FIELD        PIC X(25).
+          05                      PIC X(3) VALUE SPACES.
+          05 EDL-REASON           PIC X(30).
 
 
        PROCEDURE DIVISION.
@@ -86,50 +358,458 @@
 
        200-HOUSEKEEPING.
 
-           OPEN INPUT TRAIN-FILE
-                OUTPUT REPORT-FILE
-           PERFORM 700-PRINT-THE-HEADERS
+           ACCEPT WS-RUN-DATE   FROM DATE
+           ACCEPT WS-START-TIME FROM TIME
+
+           PERFORM 250-SORT-THE-INPUT
+           PERFORM 210-CHECK-FOR-RESTART
+
+           OPEN INPUT SORTED-TRAIN-FILE
+
+      *  AUDITLOG.TXT IS A STANDING HISTORY FILE THAT OUTLIVES ANY
+      *  ONE RUN - EXTEND IT IF IT IS ALREADY THERE, OR CREATE IT ON
+      *  THE VERY FIRST RUN IF IT IS NOT
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           IF RESTART-MODE
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND REPAIR-EXCEPTION-FILE
+               OPEN EXTEND ERROR-FILE
+               OPEN EXTEND CSV-FILE
+               PERFORM 220-SKIP-TO-CHECKPOINT
+               MOVE WS-SKIP-COUNT TO WS-RECORDS-READ
+
+      *  THE PRIOR RUN'S PAGE WAS LEFT IN WHATEVER STATE IT WAS IN
+      *  WHEN IT STOPPED, AND NONE OF WS-LINE-COUNT/WS-LINES-ON-PAGE
+      *  SURVIVED THE RESTART, SO START THE RESUMED OUTPUT ON A
+      *  FRESH, CORRECTLY-BOUNDED PAGE RATHER THAN SILENTLY
+      *  APPENDING ONTO WHATEVER PAGE WAS IN PROGRESS AT ABEND
+               PERFORM 700-PRINT-THE-HEADERS
+               MOVE ZERO TO WS-LINE-COUNT
+               MOVE ZERO TO WS-LINES-ON-PAGE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT REPAIR-EXCEPTION-FILE
+               OPEN OUTPUT ERROR-FILE
+               OPEN OUTPUT CSV-FILE
+               PERFORM 700-PRINT-THE-HEADERS
+               PERFORM 710-PRINT-EXCEPTION-HEADER
+               PERFORM 720-PRINT-ERROR-HEADER
+               PERFORM 730-PRINT-CSV-HEADER
+           END-IF
+
+          .
+
+      *  A CHECKPOINT RECORD LEFT BEHIND BY A PRIOR RUN THAT DID NOT
+      *  REACH 600-EOJ-ROUTINE MEANS THIS RUN IS A RESTART - PICK UP
+      *  AFTER THE LAST RECORD THAT WAS CHECKPOINTED
+
+       210-CHECK-FOR-RESTART.
+
+           SET NOT-RESTART-MODE TO TRUE
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = '00' AND
+                  CKPT-RECORD-COUNT > ZERO
+                   SET RESTART-MODE TO TRUE
+                   MOVE CKPT-RECORD-COUNT   TO WS-SKIP-COUNT
+                   MOVE CKPT-TOTAL-STATIONS TO WS-TOTAL-STATIONS
+                   MOVE CKPT-TOTAL-REPAIRS  TO WS-TOTAL-REPAIRS
+                   MOVE CKPT-TOTAL-REJECTS  TO WS-TOTAL-REJECTS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+          .
+
+      *  SKIP PAST THE RECORDS THE PRIOR RUN ALREADY PROCESSED
+
+       220-SKIP-TO-CHECKPOINT.
+
+           MOVE ZERO TO WS-SKIPPED-SO-FAR
+           PERFORM UNTIL WS-SKIPPED-SO-FAR >= WS-SKIP-COUNT
+                      OR NO-MORE-RECORDS
+               READ SORTED-TRAIN-FILE
+                   AT END
+                       MOVE 'N' TO END-OF-FILE-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-SKIPPED-SO-FAR
+               END-READ
+           END-PERFORM
+
+          .
+
+       250-SORT-THE-INPUT.
+
+      *  STATE MAJOR, STATION CITY MINOR - SO THE PRINTED REPORT
+      *  COMES OUT IN THE ORDER THE REGIONAL MANAGERS EXPECT
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SWR-TRAIN-STATE
+               ON ASCENDING KEY SWR-STATION-1-CITY
+               USING TRAIN-FILE
+               GIVING SORTED-TRAIN-FILE
 
           .
 
        300-READ-ROUTINE.
 
            PERFORM UNTIL NO-MORE-RECORDS
-           READ TRAIN-FILE
+           READ SORTED-TRAIN-FILE
                AT END
                    MOVE 'N' TO END-OF-FILE-FLAG
                NOT AT END
                    PERFORM 400-PROCESS-ROUTINE
+                       THRU 400-PROCESS-ROUTINE-EXIT
+                   ADD 1 TO WS-RECORDS-READ
+                   ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+                   IF WS-RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+                       PERFORM 350-WRITE-CHECKPOINT
+                   END-IF
             END-READ
             END-PERFORM
           .
 
+       350-WRITE-CHECKPOINT.
+
+           MOVE TI-TRAIN-STATE    TO CKPT-LAST-STATE
+           MOVE WS-RECORDS-READ   TO CKPT-RECORD-COUNT
+           MOVE WS-TOTAL-STATIONS TO CKPT-TOTAL-STATIONS
+           MOVE WS-TOTAL-REPAIRS  TO CKPT-TOTAL-REPAIRS
+           MOVE WS-TOTAL-REJECTS  TO CKPT-TOTAL-REJECTS
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+           MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+
+          .
+
        400-PROCESS-ROUTINE.
 
+           PERFORM 410-VALIDATE-STATE
+
+           IF STATE-IS-INVALID
+               PERFORM 415-WRITE-STATE-REJECT
+               GO TO 400-PROCESS-ROUTINE-EXIT
+           END-IF
+
            MOVE TI-TRAIN-STATE TO DL-STATION-STATE
+           MOVE ZERO TO WS-STATE-REPAIR-COUNT
+
+           PERFORM 405-SORT-STATIONS-BY-CITY
+
       *  USE A PERFORM VARYING TO MOVE THE CITY AND REPAIR
       *  CODE TO THE DETAIL LINE AND WRITE IT
-  
+
           PERFORM VARYING TRAIN-SUB FROM 1 BY 1 UNTIL
                 TRAIN-SUB > 3
-                MOVE TI-STATION-CITY(TRAIN-SUB) TO DL-CITY
-                MOVE TI-STATION-REPAIR(TRAIN-SUB) TO DL-REPAIR-CODE
-  
-                WRITE REPORT-RECORD FROM DETAIL-LINE AFTER
-                 ADVANCING PROPER-SPACING
+                PERFORM 420-VALIDATE-STATION-CODE
+
+                IF CODE-IS-INVALID
+                    PERFORM 425-WRITE-CODE-REJECT
+                ELSE
+                    MOVE TI-STATION-CODE(TRAIN-SUB) TO DL-STATION-CODE
+                    MOVE TI-STATION-MANAGER(TRAIN-SUB) TO DL-MANAGER
+                    MOVE TI-STATION-CITY(TRAIN-SUB) TO DL-CITY
+                    MOVE TI-STATION-REPAIR(TRAIN-SUB) TO DL-REPAIR-CODE
+
+                    WRITE REPORT-RECORD FROM DETAIL-LINE AFTER
+                     ADVANCING PROPER-SPACING
+
+                    ADD 1 TO WS-LINE-COUNT
+                    ADD 1 TO WS-LINES-ON-PAGE
+                    IF WS-LINE-COUNT >= MAX-LINES-PER-PAGE
+                        PERFORM 480-PAGE-BREAK
+                    END-IF
+
+                    PERFORM 455-WRITE-CSV-LINE
+
+                    ADD 1 TO WS-TOTAL-STATIONS
+
+                    IF TI-STATION-REPAIR(TRAIN-SUB) NOT = SPACES
+                        PERFORM 450-WRITE-EXCEPTION-LINE
+                        ADD 1 TO WS-STATE-REPAIR-COUNT
+                        ADD 1 TO WS-TOTAL-REPAIRS
+                    END-IF
+                END-IF
+           END-PERFORM
+
+           PERFORM 460-WRITE-STATE-TOTAL-LINE
+
+           .
+
+       400-PROCESS-ROUTINE-EXIT.
+           EXIT.
+
+      *  EXCHANGE-SORT THE 3 STATIONS IN TI-STATION-ARRAY INTO
+      *  ASCENDING CITY ORDER SO THE REPORT IS STATE MAJOR, CITY
+      *  MINOR WITHIN EACH STATE, NOT JUST IN WHATEVER ORDER THE
+      *  STATIONS HAPPENED TO BE KEYED IN ON TRAIN-FILE.
+
+       405-SORT-STATIONS-BY-CITY.
+
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1 UNTIL WS-SORT-I > 2
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1 UNTIL
+                     WS-SORT-J > (3 - WS-SORT-I)
+                   IF TI-STATION-CITY(WS-SORT-J) >
+                         TI-STATION-CITY(WS-SORT-J + 1)
+                       PERFORM 406-SWAP-ADJACENT-STATIONS
+                   END-IF
+               END-PERFORM
            END-PERFORM
 
           .
+
+       406-SWAP-ADJACENT-STATIONS.
+
+           MOVE TI-STATION-CODE(WS-SORT-J)    TO WS-SWAP-CODE
+           MOVE TI-STATION-MANAGER(WS-SORT-J) TO WS-SWAP-MANAGER
+           MOVE TI-STATION-CITY(WS-SORT-J)    TO WS-SWAP-CITY
+           MOVE TI-STATION-REPAIR(WS-SORT-J)  TO WS-SWAP-REPAIR
+
+           MOVE TI-STATION-CODE(WS-SORT-J + 1)
+               TO TI-STATION-CODE(WS-SORT-J)
+           MOVE TI-STATION-MANAGER(WS-SORT-J + 1)
+               TO TI-STATION-MANAGER(WS-SORT-J)
+           MOVE TI-STATION-CITY(WS-SORT-J + 1)
+               TO TI-STATION-CITY(WS-SORT-J)
+           MOVE TI-STATION-REPAIR(WS-SORT-J + 1)
+               TO TI-STATION-REPAIR(WS-SORT-J)
+
+           MOVE WS-SWAP-CODE    TO TI-STATION-CODE(WS-SORT-J + 1)
+           MOVE WS-SWAP-MANAGER TO TI-STATION-MANAGER(WS-SORT-J + 1)
+           MOVE WS-SWAP-CITY    TO TI-STATION-CITY(WS-SORT-J + 1)
+           MOVE WS-SWAP-REPAIR  TO TI-STATION-REPAIR(WS-SORT-J + 1)
+
+          .
+
+       410-VALIDATE-STATE.
+
+           SET STATE-IS-INVALID TO TRUE
+           SEARCH ALL WS-VALID-STATE
+               AT END
+                   SET STATE-IS-INVALID TO TRUE
+               WHEN WS-VALID-STATE(WS-STATE-IDX) = TI-TRAIN-STATE
+                   SET STATE-IS-VALID TO TRUE
+           END-SEARCH
+
+          .
+
+       415-WRITE-STATE-REJECT.
+
+           MOVE TI-TRAIN-STATE       TO EDL-STATE
+           MOVE SPACES               TO EDL-STATION-CODE
+           MOVE 'TI-TRAIN-STATE'     TO EDL-BAD-FIELD
+           MOVE 'INVALID TRAIN STATE CODE' TO EDL-REASON
+
+           WRITE ERROR-RECORD FROM ERROR-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           ADD 1 TO WS-TOTAL-REJECTS
+
+          .
+
+       420-VALIDATE-STATION-CODE.
+
+           SET CODE-IS-VALID TO TRUE
+
+           IF TI-STATION-CODE(TRAIN-SUB) = SPACES
+               SET CODE-IS-INVALID TO TRUE
+               MOVE 'STATION CODE IS BLANK' TO WS-CODE-REJECT-REASON
+           ELSE
+               PERFORM VARYING WS-CHAR-SUB FROM 1 BY 1 UNTIL
+                     WS-CHAR-SUB > 6
+                   MOVE TI-STATION-CODE(TRAIN-SUB)(WS-CHAR-SUB:1)
+                       TO WS-TEST-CHAR
+                   IF (WS-TEST-CHAR < 'A' OR WS-TEST-CHAR > 'Z')
+                      AND (WS-TEST-CHAR < 'a' OR WS-TEST-CHAR > 'z')
+                      AND (WS-TEST-CHAR < '0' OR WS-TEST-CHAR > '9')
+                       SET CODE-IS-INVALID TO TRUE
+                       MOVE 'STATION CODE NOT ALPHANUMERIC'
+                           TO WS-CODE-REJECT-REASON
+                   END-IF
+               END-PERFORM
+           END-IF
+
+          .
+
+       425-WRITE-CODE-REJECT.
+
+           MOVE TI-TRAIN-STATE             TO EDL-STATE
+           MOVE TI-STATION-CODE(TRAIN-SUB)    TO EDL-STATION-CODE
+           MOVE 'TI-STATION-CODE'          TO EDL-BAD-FIELD
+           MOVE WS-CODE-REJECT-REASON      TO EDL-REASON
+
+           WRITE ERROR-RECORD FROM ERROR-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           ADD 1 TO WS-TOTAL-REJECTS
+
+          .
+
+       450-WRITE-EXCEPTION-LINE.
+
+           MOVE TI-TRAIN-STATE            TO XL-STATION-STATE
+           MOVE TI-STATION-CODE(TRAIN-SUB)   TO XL-STATION-CODE
+           MOVE TI-STATION-CITY(TRAIN-SUB)   TO XL-CITY
+           MOVE TI-STATION-REPAIR(TRAIN-SUB) TO XL-REPAIR-CODE
+
+           WRITE REPAIR-EXCEPTION-RECORD FROM EXCEPTION-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+          .
+
+       455-WRITE-CSV-LINE.
+
+           MOVE TI-TRAIN-STATE               TO CSV-STATE
+           MOVE TI-STATION-CODE(TRAIN-SUB)    TO CSV-STATION-CODE
+           MOVE TI-STATION-MANAGER(TRAIN-SUB) TO CSV-MANAGER
+           MOVE TI-STATION-CITY(TRAIN-SUB)    TO CSV-CITY
+           MOVE TI-STATION-REPAIR(TRAIN-SUB)  TO CSV-REPAIR-CODE
+
+           WRITE CSV-RECORD FROM CSV-DETAIL-LINE
+
+          .
+
+       460-WRITE-STATE-TOTAL-LINE.
+
+           MOVE TI-TRAIN-STATE     TO STL-STATE
+           MOVE WS-STATE-REPAIR-COUNT TO STL-COUNT
+
+           WRITE REPORT-RECORD FROM STATE-TOTAL-LINE
+               AFTER ADVANCING PROPER-SPACING
+
+          .
   
   
        600-EOJ-ROUTINE.
-           CLOSE TRAIN-FILE
+
+           PERFORM 485-WRITE-PAGE-FOOTER
+           PERFORM 650-WRITE-GRAND-TOTALS
+           PERFORM 660-CLEAR-CHECKPOINT
+           PERFORM 670-WRITE-AUDIT-RECORD
+
+           CLOSE SORTED-TRAIN-FILE
                  REPORT-FILE
+                 REPAIR-EXCEPTION-FILE
+                 ERROR-FILE
+                 CSV-FILE
+                 AUDIT-LOG-FILE
           .
+
+       650-WRITE-GRAND-TOTALS.
+
+           MOVE WS-TOTAL-STATIONS TO GTL-STATIONS
+           MOVE WS-TOTAL-REPAIRS  TO GTL-REPAIRS
+
+           WRITE REPORT-RECORD FROM GRAND-TOTAL-LINE-1
+               AFTER ADVANCING PROPER-SPACING
+           WRITE REPORT-RECORD FROM GRAND-TOTAL-LINE-2
+               AFTER ADVANCING 1 LINE
+
+          .
+
+      *  THE RUN REACHED EOJ NORMALLY, SO THE CHECKPOINT IS NO LONGER
+      *  NEEDED - CLEAR IT SO THE NEXT RUN STARTS FRESH
+
+       660-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-LAST-STATE
+           MOVE ZERO   TO CKPT-RECORD-COUNT
+           MOVE ZERO   TO CKPT-TOTAL-STATIONS
+           MOVE ZERO   TO CKPT-TOTAL-REPAIRS
+           MOVE ZERO   TO CKPT-TOTAL-REJECTS
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+          .
+
+      *  APPEND ONE AUDIT LINE FOR THIS RUN TO AUDITLOG.TXT SO THE
+      *  MONTHLY PROCESSING AUDIT HAS A STANDING HISTORY OF JOB
+      *  EXECUTIONS - ELAPSED TIME IS A SIMPLE HHMMSSHH SUBTRACTION
+      *  AND WILL UNDERSTATE A RUN THAT CROSSES MIDNIGHT
+
+       670-WRITE-AUDIT-RECORD.
+
+           ACCEPT WS-END-TIME FROM TIME
+
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-HH   * 3600 + WS-END-MM   * 60 + WS-END-SS)
+             - (WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+
+           IF WS-ELAPSED-SECONDS < ZERO
+               MOVE ZERO TO WS-ELAPSED-SECONDS
+           END-IF
+
+           MOVE WS-RUN-DATE       TO ADL-RUN-DATE
+           MOVE WS-START-TIME     TO ADL-START-TIME
+           MOVE WS-END-TIME       TO ADL-END-TIME
+           MOVE WS-ELAPSED-SECONDS TO ADL-ELAPSED
+           MOVE WS-RECORDS-READ   TO ADL-RECORDS-READ
+           MOVE WS-TOTAL-STATIONS TO ADL-LINES-WRITTEN
+           MOVE WS-TOTAL-REJECTS  TO ADL-REJECTS
+
+           WRITE AUDIT-LOG-RECORD FROM AUDIT-DETAIL-LINE
+
+          .
+
        700-PRINT-THE-HEADERS.
+
+           MOVE WS-PAGE-NUMBER TO HL-PAGE-NUMBER
            WRITE REPORT-RECORD FROM HEADER-LINE-1
            AFTER ADVANCING PAGE
            MOVE 2 TO PROPER-SPACING
+           ADD 1 TO WS-PAGE-NUMBER
+
+          .
+
+       710-PRINT-EXCEPTION-HEADER.
+
+           WRITE REPAIR-EXCEPTION-RECORD FROM EXCEPTION-HEADER-LINE
+               AFTER ADVANCING PAGE
+
+          .
+
+       720-PRINT-ERROR-HEADER.
+
+           WRITE ERROR-RECORD FROM ERROR-HEADER-LINE
+               AFTER ADVANCING PAGE
+
+          .
+
+       730-PRINT-CSV-HEADER.
+
+           WRITE CSV-RECORD FROM CSV-HEADER-LINE
+
+          .
+
+      *  MID-RUN PAGE BREAK - CLOSE OUT THE CURRENT REPORT PAGE WITH
+      *  A RECORD-COUNT FOOTER, THEN START THE NEXT PAGE WITH A FRESH
+      *  COLUMN HEADER AND PAGE NUMBER
+
+       480-PAGE-BREAK.
+
+           PERFORM 485-WRITE-PAGE-FOOTER
+           PERFORM 700-PRINT-THE-HEADERS
+           MOVE ZERO TO WS-LINE-COUNT
+           MOVE ZERO TO WS-LINES-ON-PAGE
+
+          .
+
+       485-WRITE-PAGE-FOOTER.
+
+           MOVE WS-LINES-ON-PAGE TO PF-RECORD-COUNT
+           WRITE REPORT-RECORD FROM PAGE-FOOTER-LINE
+               AFTER ADVANCING PROPER-SPACING
 
           .
 
