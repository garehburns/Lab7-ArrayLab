@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MstrLoad.
+       AUTHOR.        Yourname Here.
+      ******************************************************************
+      *        CS370           ARRAY LAB - MANAGER MASTER LOADER
+      *
+      *   THIS PROGRAM BUILDS THE MANAGER-MASTER INDEXED FILE USED BY
+      *   MgrXRef FROM A FLAT INPUT FILE OF STATION-MANAGER CONTACT
+      *   DATA.  EACH RUN REBUILDS THE MASTER FROM SCRATCH, SO MASTERIN
+      *   IS EXPECTED TO CARRY THE CURRENT, COMPLETE LIST OF STATIONS
+      *   EACH TIME THIS IS RUN.  INPUT RECORD LAYOUT:
+      *   STATION CODE     XXXXXX
+      *   MANAGER NAME     XXXXXXXXXXXXXXX
+      *   MANAGER PHONE    XXXXXXXXXXXX
+      *   MANAGER EMAIL    XXXXXXXXXXXXXXXXXXXXXXXXXXXXXX
+      *   MANAGER OFFICE   XXXXXXXXXX
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT MASTER-INPUT-FILE
+                ASSIGN TO 'MASTERIN.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT MANAGER-MASTER
+                ASSIGN TO 'MGRMSTR.DAT'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS MM-STATION-CODE
+                FILE STATUS IS WS-MASTER-STATUS.
+            SELECT LOAD-ERROR-FILE
+                ASSIGN TO 'MSTRREJ.TXT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD MASTER-INPUT-FILE.
+
+       01 MASTER-INPUT-RECORD.
+          05 MI-STATION-CODE    PIC X(6).
+          05 MI-MANAGER-NAME    PIC X(15).
+          05 MI-PHONE           PIC X(12).
+          05 MI-EMAIL           PIC X(30).
+          05 MI-OFFICE          PIC X(10).
+
+       FD MANAGER-MASTER.
+
+       01 MANAGER-MASTER-RECORD.
+          05 MM-STATION-CODE    PIC X(6).
+          05 MM-MANAGER-NAME    PIC X(15).
+          05 MM-PHONE           PIC X(12).
+          05 MM-EMAIL           PIC X(30).
+          05 MM-OFFICE          PIC X(10).
+
+       FD LOAD-ERROR-FILE.
+
+       01 LOAD-ERROR-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 END-OF-FILE-FLAG  PIC X  VALUE SPACE.
+          88 MORE-RECORDS            VALUE 'Y'.
+          88 NO-MORE-RECORDS         VALUE 'N'.
+
+       01 WS-MASTER-STATUS       PIC X(2).
+       01 WS-RECORDS-LOADED      PIC 9(5) VALUE ZERO.
+       01 WS-RECORDS-REJECTED    PIC 9(5) VALUE ZERO.
+
+       01 LOAD-ERROR-HEADER-LINE.
+          05        PIC X(8)  VALUE 'Station'.
+          05        PIC X(40) VALUE 'Reason'.
+
+       01 LOAD-ERROR-DETAIL-LINE.
+          05                    PIC X(2) VALUE SPACES.
+          05 LEDL-STATION-CODE  PIC X(6).
+          05                    PIC X(4) VALUE SPACES.
+          05 LEDL-REASON        PIC X(40).
+
+       01 LOAD-SUMMARY-LINE-1.
+          05        PIC X(26) VALUE 'Manager records loaded ...'.
+          05 LSL-LOADED PIC ZZZZ9.
+
+       01 LOAD-SUMMARY-LINE-2.
+          05        PIC X(26) VALUE 'Manager records rejected .'.
+          05 LSL-REJECTED PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+
+           PERFORM 200-HOUSEKEEPING
+           PERFORM 300-LOAD-ROUTINE
+           PERFORM 600-EOJ-ROUTINE
+           STOP RUN
+
+          .
+
+       200-HOUSEKEEPING.
+
+           OPEN INPUT  MASTER-INPUT-FILE
+           OPEN OUTPUT MANAGER-MASTER
+           OPEN OUTPUT LOAD-ERROR-FILE
+
+           WRITE LOAD-ERROR-RECORD FROM LOAD-ERROR-HEADER-LINE
+
+          .
+
+       300-LOAD-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-RECORDS
+           READ MASTER-INPUT-FILE
+               AT END
+                   MOVE 'N' TO END-OF-FILE-FLAG
+               NOT AT END
+                   PERFORM 400-LOAD-ONE-RECORD
+           END-READ
+           END-PERFORM
+
+          .
+
+       400-LOAD-ONE-RECORD.
+
+           MOVE MI-STATION-CODE  TO MM-STATION-CODE
+           MOVE MI-MANAGER-NAME  TO MM-MANAGER-NAME
+           MOVE MI-PHONE         TO MM-PHONE
+           MOVE MI-EMAIL         TO MM-EMAIL
+           MOVE MI-OFFICE        TO MM-OFFICE
+
+           WRITE MANAGER-MASTER-RECORD
+               INVALID KEY
+                   PERFORM 450-WRITE-LOAD-REJECT
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+           END-WRITE
+
+          .
+
+       450-WRITE-LOAD-REJECT.
+
+           MOVE MI-STATION-CODE TO LEDL-STATION-CODE
+           MOVE 'DUPLICATE STATION CODE ON MASTERIN' TO LEDL-REASON
+           WRITE LOAD-ERROR-RECORD FROM LOAD-ERROR-DETAIL-LINE
+           ADD 1 TO WS-RECORDS-REJECTED
+
+          .
+
+       600-EOJ-ROUTINE.
+
+           MOVE WS-RECORDS-LOADED   TO LSL-LOADED
+           MOVE WS-RECORDS-REJECTED TO LSL-REJECTED
+           WRITE LOAD-ERROR-RECORD FROM LOAD-SUMMARY-LINE-1
+           WRITE LOAD-ERROR-RECORD FROM LOAD-SUMMARY-LINE-2
+
+           CLOSE MASTER-INPUT-FILE
+                 MANAGER-MASTER
+                 LOAD-ERROR-FILE
+
+          .
